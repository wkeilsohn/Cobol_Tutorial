@@ -4,7 +4,7 @@
 
        environment division.
        configuration section.
-       
+
        data division.
        working-storage section.
        01 UserName PIC X(30) VALUE "You".
@@ -18,10 +18,58 @@
 
        01 PIValue CONSTANT AS 3.14.
 
+       01 JobChoice PIC 9 VALUE ZERO.
+           88 RunCustomerReport VALUE 1.
+           88 RunStudentSort VALUE 2.
+           88 RunGpaCalculator VALUE 3.
+           88 RunAgeRoster VALUE 4.
+           88 RunStudentRoster VALUE 5.
+           88 RunCustomerMaintenance VALUE 6.
+           88 ExitMenu VALUE 9.
+           88 ValidJobChoice VALUES 1, 2, 3, 4, 5, 6, 9.
+
+       01 InteractiveRunMode PIC X VALUE SPACE.
 
        procedure division.
-           DISPLAY "What is your name?" WITH NO ADVANCING.
-           ACCEPT UserName.
-           DISPLAY "Hello " UserName.
-       
-       Stop Run. 
\ No newline at end of file
+           PERFORM DisplayMenu.
+           PERFORM GetJobChoice UNTIL ValidJobChoice.
+           PERFORM RunSelectedJob UNTIL ExitMenu.
+
+       Stop Run.
+
+       DisplayMenu.
+           DISPLAY "----------------------------------------".
+           DISPLAY "  1  Run the customer report".
+           DISPLAY "  2  Run the student sort".
+           DISPLAY "  3  Run the GPA calculator".
+           DISPLAY "  4  Run the age/vote/grade roster report".
+           DISPLAY "  5  Print the student roster report".
+           DISPLAY "  6  Run customer file maintenance".
+           DISPLAY "  9  Exit".
+           DISPLAY "----------------------------------------".
+
+       GetJobChoice.
+           DISPLAY "Select a job: " WITH NO ADVANCING.
+           ACCEPT JobChoice.
+
+       RunSelectedJob.
+           EVALUATE TRUE
+               WHEN RunCustomerReport
+                   CALL "Lesson13" USING InteractiveRunMode
+               WHEN RunStudentSort
+                   CALL "LESSON17"
+               WHEN RunGpaCalculator
+                   CALL "GPACALCULATOR"
+               WHEN RunAgeRoster
+                   CALL "AGEROSTER"
+               WHEN RunStudentRoster
+                   CALL "ROSTERREPORT"
+               WHEN RunCustomerMaintenance
+                   CALL "CUSTMAINT"
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE.
+           IF NOT ExitMenu
+               PERFORM DisplayMenu
+               PERFORM GetJobChoice UNTIL ValidJobChoice
+           END-IF.
