@@ -0,0 +1,29 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SSNVALIDATE.
+       AUTHOR. WILLIAM-KEILSOHN.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       LINKAGE SECTION.
+       01 LinkSSNum.
+           02 LinkSSArea PIC 999.
+           02 LinkSSGroup PIC 99.
+           02 LinkSSSerial PIC 9999.
+       01 LinkSSNValidFlag PIC X.
+           88 LinkSSNIsValid VALUE "Y".
+           88 LinkSSNIsInvalid VALUE "N".
+
+       PROCEDURE DIVISION USING LinkSSNum, LinkSSNValidFlag.
+       SET LinkSSNIsValid TO TRUE.
+       IF LinkSSArea = 000 OR LinkSSArea = 666
+           OR (LinkSSArea >= 900 AND LinkSSArea <= 999)
+           SET LinkSSNIsInvalid TO TRUE
+       END-IF.
+       IF LinkSSGroup = ZERO
+           SET LinkSSNIsInvalid TO TRUE
+       END-IF.
+       IF LinkSSSerial = ZERO
+           SET LinkSSNIsInvalid TO TRUE
+       END-IF.
+       GOBACK.
