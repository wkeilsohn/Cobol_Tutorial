@@ -2,26 +2,72 @@
        PROGRAM-ID. Lesson13.
        AUTHOR. WILLIAM-KEISLOHN.
        ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT CUSTOMERREPORT ASSIGN TO "CustReport.rpt"
-           ORGANIZATION IS LINE SEQUENTIAL.
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FS-CUSTOMERREPORT.
            SELECT CUSTOMERFILE ASSIGN TO "Customer.dat"
-           ORGANIZATION IS LINE SEQUENTIAL.
-       CONFIGURATION SECTION.
-       SPECIAL-NAMES.
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS IDNUM
+           FILE STATUS IS FS-CUSTOMERFILE.
+           SELECT OPTIONAL CHECKPOINTFILE ASSIGN TO "Checkpoint.dat"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FS-CHECKPOINTFILE.
+           SELECT EXCEPTIONFILE ASSIGN TO "CustExcept.rpt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FS-EXCEPTIONFILE.
+           SELECT CSVFILE ASSIGN TO "CustExtract.csv"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FS-CSVFILE.
+           SELECT BIRTHDAYFILE ASSIGN TO "Birthday.rpt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FS-BIRTHDAYFILE.
+           SELECT AUDITLOGFILE ASSIGN TO "CustAudit.log"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FS-AUDITLOGFILE.
        DATA DIVISION.
        FILE SECTION.
        FD CUSTOMERREPORT.
-       01 PRINTLINE PIC X(44).
+       01 PRINTLINE PIC X(66).
+
+       FD CSVFILE.
+       01 CSVRECORD PIC X(80).
+
+       FD BIRTHDAYFILE.
+       01 BIRTHDAYRECORD PIC X(49).
+
+       FD AUDITLOGFILE.
+       01 AUDITLOGRECORD PIC X(60).
+
+       FD EXCEPTIONFILE.
+       01 EXCEPTIONRECORD PIC X(40).
+
+       FD CHECKPOINTFILE.
+       01 CHECKPOINTRECORD.
+           02 CHECKPOINTID PIC 9(5).
 
        FD CUSTOMERFILE.
        01 CUSTOMERDATA.
+           88 WS-EOF VALUE HIGH-VALUE.
            02 IDNUM PIC 9(5).
            02 CUSTNAM.
                03 FIRSTNAME PIC X(15).
                03 LASTNAME PIC X(15).
-           88 WS-EOF VALUE HIGH-VALUE.
+           02 ACCTBALANCE PIC S9(7)V99.
+           02 DAYSPASTDUE PIC 9(3).
+           02 DATEOFBIRTH.
+               03 MOB PIC 99.
+               03 DOB PIC 99.
+               03 YOB PIC 9(4).
+           02 REGIONCODE PIC X(03).
+           02 SSNUM.
+               03 SSAREA PIC 999.
+               03 SSGROUP PIC 99.
+               03 SSSERIAL PIC 9999.
 
        WORKING-STORAGE SECTION.
        01 PAGEHEADING.
@@ -30,7 +76,8 @@
            02 FILLER PIC X(15) VALUE SPACE.
            02 FILLER PIC X(7) VALUE "PAGE: ".
            02 PAGENUM PIC Z9.
-       01 HEADS PIC X(36) VALUE "ID_NUMBER    FIRST_NAME    LAST_NAME".
+       01 HEADS PIC X(58) VALUE
+           "ID_NUMBER    FIRST_NAME    LAST_NAME      BALANCE  AGING".
        01 CUSTOMER_DETAILLINE.
            02 FILLER PIC X VALUE SPACE.
            02 PRNCUSTID PIC 9(5).
@@ -38,42 +85,509 @@
            02 PRNFIRSTNAME PIC X(15).
            02 FILLER PIC XX VALUE SPACE.
            02 PRNLASTNAME PIC X(15).
+           02 FILLER PIC XX VALUE SPACE.
+           02 PRNBALANCE PIC Z,ZZZ,ZZ9.99-.
+           02 FILLER PIC XX VALUE SPACE.
+           02 PRNAGINGCODE PIC X(7).
        01 REPORTFOOTING PIC X(13) VALUE "END OF REPORT".
+       01 TOTALLINE.
+           02 FILLER PIC X(25) VALUE "TOTAL CUSTOMERS PRINTED: ".
+           02 PRNRECORDCOUNT PIC ZZZZ9.
+       01 REGIONSUBTOTALLINE.
+           02 FILLER PIC X(4) VALUE SPACE.
+           02 FILLER PIC X(07) VALUE "REGION ".
+           02 PRNREGIONCODE PIC X(03).
+           02 FILLER PIC X(11) VALUE " SUBTOTAL: ".
+           02 PRNREGIONCOUNT PIC ZZZZ9.
+       01 AGINGHEADING PIC X(21) VALUE "AGING SUMMARY BY DAYS".
+       01 AGINGDETAILLINE.
+           02 FILLER PIC X VALUE SPACE.
+           02 PRNAGINGLABEL PIC X(12).
+           02 FILLER PIC X(2) VALUE SPACE.
+           02 PRNAGINGCOUNT PIC ZZ,ZZ9.
+           02 FILLER PIC X(4) VALUE SPACE.
+           02 PRNAGINGAMT PIC Z,ZZZ,ZZ9.99-.
        01 LINECOUNT PIC 99 VALUE ZERO.
            88 NEWPAGEREQUIRED VALUE 40 THRU 99.
        01 PAGECOUNT PIC 99 VALUE ZERO.
-       
-       PROCEDURE DIVISION.
+       01 RECORDCOUNT PIC 9(5) VALUE ZERO.
+       01 AGINGBUCKETS.
+           02 CURRENTCOUNT PIC 9(5) VALUE ZERO.
+           02 CURRENTAMT PIC S9(9)V99 VALUE ZERO.
+           02 DAYS30COUNT PIC 9(5) VALUE ZERO.
+           02 DAYS30AMT PIC S9(9)V99 VALUE ZERO.
+           02 DAYS60COUNT PIC 9(5) VALUE ZERO.
+           02 DAYS60AMT PIC S9(9)V99 VALUE ZERO.
+           02 DAYS90COUNT PIC 9(5) VALUE ZERO.
+           02 DAYS90AMT PIC S9(9)V99 VALUE ZERO.
+       01 SELECTIONCRITERIA.
+           02 SELMODE PIC X VALUE "A".
+               88 SELBYID VALUE "I".
+               88 SELBYNAME VALUE "N".
+               88 SELALL VALUE "A".
+           02 SELSTARTID PIC 9(5) VALUE ZERO.
+           02 SELENDID PIC 9(5) VALUE 99999.
+           02 SELSTARTNAME PIC X(15) VALUE SPACE.
+           02 SELENDNAME PIC X(15) VALUE HIGH-VALUE.
+       01 INRANGEFLAG PIC X VALUE "Y".
+           88 RECORDINSELECTION VALUE "Y".
+           88 RECORDOUTOFSELECTION VALUE "N".
+       01 CHECKPOINTFOUNDFLAG PIC X VALUE "N".
+           88 CHECKPOINTFOUND VALUE "Y".
+       01 RESUMINGFLAG PIC X VALUE "N".
+           88 RESUMINGRUN VALUE "Y".
+       01 RESUMEFROMID PIC 9(5) VALUE ZERO.
+       01 RESUMEANSWER PIC X VALUE "N".
+       01 CHECKPOINTINTERVAL PIC 9(3) VALUE 500.
+       01 CHECKPOINTCOUNTER PIC 9(3) VALUE ZERO.
+       01 FS-CUSTOMERFILE PIC XX VALUE "00".
+       01 FS-CUSTOMERREPORT PIC XX VALUE "00".
+       01 FS-CHECKPOINTFILE PIC XX VALUE "00".
+       01 FS-EXCEPTIONFILE PIC XX VALUE "00".
+       01 FS-CSVFILE PIC XX VALUE "00".
+       01 FS-BIRTHDAYFILE PIC XX VALUE "00".
+       01 FS-AUDITLOGFILE PIC XX VALUE "00".
+       01 IOERRORFILE PIC X(15) VALUE SPACE.
+       01 IOERRORSTATUS PIC XX VALUE "00".
+       01 PREVIOUSID PIC 9(5) VALUE ZERO.
+       01 PREVIOUSREGIONCODE PIC X(03) VALUE SPACES.
+       01 REGIONSUBCOUNT PIC 9(5) VALUE ZERO.
+       01 FIRSTREGIONFLAG PIC X VALUE "N".
+           88 NOTFIRSTREGION VALUE "Y".
+       01 FIRSTRECORDFLAG PIC X VALUE "N".
+           88 NOTFIRSTRECORD VALUE "Y".
+       01 DUPLICATECOUNT PIC 9(5) VALUE ZERO.
+       01 EXCEPTIONLINE PIC X(40) VALUE SPACE.
+       01 CSVHEADING PIC X(40) VALUE
+           "IDNUM,FIRSTNAME,LASTNAME,BALANCE,AGING".
+       01 CSVLINE PIC X(80) VALUE SPACE.
+       01 CSVBALANCE PIC -(6)9.99.
+       01 TODAYSDATE.
+           02 CURRYEAR PIC 9(4).
+           02 CURRMONTH PIC 99.
+           02 CURRDAY PIC 99.
+       01 BIRTHDAYHEADING PIC X(41) VALUE
+           "CUSTOMER BIRTHDAY REPORT - CURRENT MONTH".
+       01 BIRTHDAYDETAILLINE.
+           02 FILLER PIC X VALUE SPACE.
+           02 BDPRNID PIC 9(5).
+           02 FILLER PIC X(4) VALUE SPACE.
+           02 BDPRNFIRST PIC X(15).
+           02 FILLER PIC XX VALUE SPACE.
+           02 BDPRNLAST PIC X(15).
+           02 FILLER PIC XX VALUE SPACE.
+           02 BDPRNMOB PIC 99.
+           02 FILLER PIC X VALUE "/".
+           02 BDPRNDOB PIC 99.
+       01 BIRTHDAYCOUNT PIC 9(5) VALUE ZERO.
+       01 OPERATORID PIC X(08) VALUE SPACES.
+       01 RUNTIME.
+           02 RUNHOUR PIC 99.
+           02 RUNMINUTE PIC 99.
+           02 RUNSECOND PIC 99.
+           02 RUNHUNDREDTH PIC 99.
+       01 AUDITLINE.
+           02 AUDITDATE PIC 9(8).
+           02 FILLER PIC X VALUE SPACE.
+           02 AUDITTIME.
+               03 AUDITHOUR PIC 99.
+               03 FILLER PIC X VALUE ":".
+               03 AUDITMINUTE PIC 99.
+               03 FILLER PIC X VALUE ":".
+               03 AUDITSECOND PIC 99.
+           02 FILLER PIC X VALUE SPACE.
+           02 AUDITOPERATOR PIC X(08).
+           02 FILLER PIC X VALUE SPACE.
+           02 AUDITPAGES PIC ZZ9.
+           02 FILLER PIC X VALUE SPACE.
+           02 AUDITRECORDS PIC ZZZZ9.
+
+       LINKAGE SECTION.
+       01 RUNMODE PIC X VALUE SPACE.
+           88 BATCHRUN VALUE "B".
+
+       PROCEDURE DIVISION USING RUNMODE.
        OPEN INPUT CUSTOMERFILE.
-       OPEN OUTPUT CUSTOMERREPORT.
-           PERFORM PRINTPAGEHEADING.
-           READ CUSTOMERFILE 
-               AT END SET WS-EOF TO TRUE
-           END-READ.
+       PERFORM CHECKCUSTFILESTATUS.
+       ACCEPT TODAYSDATE FROM DATE YYYYMMDD.
+       IF BATCHRUN THEN
+           MOVE "BATCH" TO OPERATORID
+       ELSE
+           DISPLAY "ENTER OPERATOR ID: " WITH NO ADVANCING
+           ACCEPT OPERATORID
+       END-IF.
+       PERFORM ASKSELECTIONCRITERIA.
+       PERFORM ASKRESTART.
+       PERFORM OPENOUTPUTFILES.
+       IF NOT RESUMINGRUN THEN
+           PERFORM PRINTPAGEHEADING
+       END-IF.
+       PERFORM POSITIONCUSTOMERFILE.
+           IF NOT WS-EOF THEN
+               READ CUSTOMERFILE NEXT RECORD
+                   AT END SET WS-EOF TO TRUE
+               END-READ
+               PERFORM CHECKCUSTFILESTATUS
+               PERFORM CHECKDUPLICATEID
+               PERFORM CHECKBIRTHDAY
+           END-IF.
            PERFORM PRINTREPORTBODY UNTIL WS-EOF.
-           WRITE PRINTLINE FROM REPORTFOOTING AFTER ADVANCING 5 LINES
-       CLOSE CUSTOMERFILE,  CUSTOMERREPORT.
+           IF NOTFIRSTREGION AND REGIONSUBCOUNT > ZERO
+               PERFORM PRINTREGIONSUBTOTAL
+           END-IF.
+           WRITE PRINTLINE FROM REPORTFOOTING AFTER ADVANCING 5 LINES.
+           PERFORM CHECKREPORTSTATUS.
+           MOVE RECORDCOUNT TO PRNRECORDCOUNT.
+           WRITE PRINTLINE FROM TOTALLINE AFTER ADVANCING 2 LINES.
+           PERFORM CHECKREPORTSTATUS.
+           PERFORM PRINTAGINGSUMMARY.
+           IF SELALL OR RESUMINGRUN THEN
+               PERFORM CLEARCHECKPOINT
+           END-IF.
+           PERFORM WRITEAUDITLOG.
+       CLOSE CUSTOMERFILE,  CUSTOMERREPORT, EXCEPTIONFILE, CSVFILE,
+             BIRTHDAYFILE.
+
+       GOBACK.
+
+       FILEERRORROUTINE.
+           DISPLAY "I/O ERROR ON " IOERRORFILE " STATUS " IOERRORSTATUS
+               " AT RECORD " RECORDCOUNT " ID " IDNUM.
+           CLOSE CUSTOMERFILE CUSTOMERREPORT EXCEPTIONFILE CSVFILE
+                 BIRTHDAYFILE.
+           STOP RUN.
+
+       CHECKCUSTFILESTATUS.
+           IF FS-CUSTOMERFILE NOT = "00" AND FS-CUSTOMERFILE NOT = "10"
+               THEN
+               MOVE "CUSTOMERFILE" TO IOERRORFILE
+               MOVE FS-CUSTOMERFILE TO IOERRORSTATUS
+               PERFORM FILEERRORROUTINE
+           END-IF.
+
+       CHECKREPORTSTATUS.
+           IF FS-CUSTOMERREPORT NOT = "00" THEN
+               MOVE "CUSTOMERREPORT" TO IOERRORFILE
+               MOVE FS-CUSTOMERREPORT TO IOERRORSTATUS
+               PERFORM FILEERRORROUTINE
+           END-IF.
 
-       STOP RUN.
+       CHECKCHECKPOINTSTATUS.
+           IF FS-CHECKPOINTFILE NOT = "00"
+               AND FS-CHECKPOINTFILE NOT = "05" THEN
+               MOVE "CHECKPOINTFILE" TO IOERRORFILE
+               MOVE FS-CHECKPOINTFILE TO IOERRORSTATUS
+               PERFORM FILEERRORROUTINE
+           END-IF.
+
+       CHECKEXCEPTIONSTATUS.
+           IF FS-EXCEPTIONFILE NOT = "00" THEN
+               MOVE "EXCEPTIONFILE" TO IOERRORFILE
+               MOVE FS-EXCEPTIONFILE TO IOERRORSTATUS
+               PERFORM FILEERRORROUTINE
+           END-IF.
+
+       CHECKCSVSTATUS.
+           IF FS-CSVFILE NOT = "00" THEN
+               MOVE "CSVFILE" TO IOERRORFILE
+               MOVE FS-CSVFILE TO IOERRORSTATUS
+               PERFORM FILEERRORROUTINE
+           END-IF.
+
+       CHECKBIRTHDAYFILESTATUS.
+           IF FS-BIRTHDAYFILE NOT = "00" THEN
+               MOVE "BIRTHDAYFILE" TO IOERRORFILE
+               MOVE FS-BIRTHDAYFILE TO IOERRORSTATUS
+               PERFORM FILEERRORROUTINE
+           END-IF.
+
+       CHECKAUDITLOGSTATUS.
+           IF FS-AUDITLOGFILE NOT = "00" THEN
+               MOVE "AUDITLOGFILE" TO IOERRORFILE
+               MOVE FS-AUDITLOGFILE TO IOERRORSTATUS
+               PERFORM FILEERRORROUTINE
+           END-IF.
+
+       OPENOUTPUTFILES.
+           IF RESUMINGRUN THEN
+               OPEN EXTEND CUSTOMERREPORT
+               PERFORM CHECKREPORTSTATUS
+               OPEN EXTEND EXCEPTIONFILE
+               PERFORM CHECKEXCEPTIONSTATUS
+               OPEN EXTEND CSVFILE
+               PERFORM CHECKCSVSTATUS
+               OPEN EXTEND BIRTHDAYFILE
+               PERFORM CHECKBIRTHDAYFILESTATUS
+           ELSE
+               OPEN OUTPUT CUSTOMERREPORT
+               PERFORM CHECKREPORTSTATUS
+               OPEN OUTPUT EXCEPTIONFILE
+               PERFORM CHECKEXCEPTIONSTATUS
+               OPEN OUTPUT CSVFILE
+               PERFORM CHECKCSVSTATUS
+               WRITE CSVRECORD FROM CSVHEADING
+               PERFORM CHECKCSVSTATUS
+               OPEN OUTPUT BIRTHDAYFILE
+               PERFORM CHECKBIRTHDAYFILESTATUS
+               WRITE BIRTHDAYRECORD FROM BIRTHDAYHEADING
+               PERFORM CHECKBIRTHDAYFILESTATUS
+           END-IF.
+
+       ASKRESTART.
+           OPEN INPUT CHECKPOINTFILE.
+           PERFORM CHECKCHECKPOINTSTATUS.
+           READ CHECKPOINTFILE
+               AT END SET CHECKPOINTFOUNDFLAG TO "N"
+               NOT AT END SET CHECKPOINTFOUND TO TRUE
+           END-READ.
+           IF CHECKPOINTFOUND THEN
+               IF BATCHRUN THEN
+                   MOVE "Y" TO RESUMEANSWER
+               ELSE
+                   DISPLAY "CHECKPOINT FOUND AT ID " CHECKPOINTID
+                       ". RESUME FROM CHECKPOINT? (Y/N): "
+                       WITH NO ADVANCING
+                   ACCEPT RESUMEANSWER
+               END-IF
+               IF RESUMEANSWER = "Y" OR RESUMEANSWER = "y" THEN
+                   SET RESUMINGRUN TO TRUE
+                   MOVE CHECKPOINTID TO RESUMEFROMID
+               END-IF
+           END-IF.
+           CLOSE CHECKPOINTFILE.
+
+       WRITECHECKPOINT.
+           OPEN OUTPUT CHECKPOINTFILE.
+           PERFORM CHECKCHECKPOINTSTATUS.
+           MOVE IDNUM TO CHECKPOINTID.
+           WRITE CHECKPOINTRECORD.
+           PERFORM CHECKCHECKPOINTSTATUS.
+           CLOSE CHECKPOINTFILE.
+           MOVE ZERO TO CHECKPOINTCOUNTER.
+
+       CLEARCHECKPOINT.
+           OPEN OUTPUT CHECKPOINTFILE.
+           PERFORM CHECKCHECKPOINTSTATUS.
+           CLOSE CHECKPOINTFILE.
+
+       WRITEAUDITLOG.
+           ACCEPT RUNTIME FROM TIME.
+           MOVE CURRYEAR TO AUDITDATE (1:4).
+           MOVE CURRMONTH TO AUDITDATE (5:2).
+           MOVE CURRDAY TO AUDITDATE (7:2).
+           MOVE RUNHOUR TO AUDITHOUR.
+           MOVE RUNMINUTE TO AUDITMINUTE.
+           MOVE RUNSECOND TO AUDITSECOND.
+           MOVE OPERATORID TO AUDITOPERATOR.
+           MOVE PAGECOUNT TO AUDITPAGES.
+           MOVE RECORDCOUNT TO AUDITRECORDS.
+           OPEN EXTEND AUDITLOGFILE.
+           PERFORM CHECKAUDITLOGSTATUS.
+           WRITE AUDITLOGRECORD FROM AUDITLINE.
+           PERFORM CHECKAUDITLOGSTATUS.
+           CLOSE AUDITLOGFILE.
+
+       ASKSELECTIONCRITERIA.
+           IF BATCHRUN THEN
+               SET SELALL TO TRUE
+           ELSE
+               DISPLAY "SELECT BY (I)D RANGE, (N)AME RANGE, OR (A)LL? "
+                   WITH NO ADVANCING
+               ACCEPT SELMODE
+           END-IF.
+           IF SELBYID THEN
+               DISPLAY "ENTER STARTING ID NUMBER: " WITH NO ADVANCING
+               ACCEPT SELSTARTID
+               DISPLAY "ENTER ENDING ID NUMBER: " WITH NO ADVANCING
+               ACCEPT SELENDID
+           ELSE IF SELBYNAME THEN
+               DISPLAY "ENTER STARTING LAST NAME: " WITH NO ADVANCING
+               ACCEPT SELSTARTNAME
+               DISPLAY "ENTER ENDING LAST NAME: " WITH NO ADVANCING
+               ACCEPT SELENDNAME
+           ELSE
+               SET SELALL TO TRUE
+           END-IF.
+
+       POSITIONCUSTOMERFILE.
+           EVALUATE TRUE
+               WHEN RESUMINGRUN
+                   COMPUTE IDNUM = RESUMEFROMID + 1
+               WHEN SELBYID
+                   MOVE SELSTARTID TO IDNUM
+               WHEN OTHER
+                   MOVE ZERO TO IDNUM
+           END-EVALUATE.
+           START CUSTOMERFILE KEY IS NOT LESS THAN IDNUM
+               INVALID KEY SET WS-EOF TO TRUE
+           END-START.
+           IF NOT WS-EOF THEN
+               PERFORM CHECKCUSTFILESTATUS
+           END-IF.
 
        PRINTPAGEHEADING.
            WRITE PRINTLINE FROM PAGEHEADING AFTER ADVANCING PAGE.
+           PERFORM CHECKREPORTSTATUS.
            WRITE PRINTLINE FROM HEADS AFTER ADVANCING 5 LINES.
+           PERFORM CHECKREPORTSTATUS.
            MOVE 3 TO LINECOUNT.
-           ADD 1 TO PAGECOUNT. 
+           ADD 1 TO PAGECOUNT.
 
        PRINTREPORTBODY.
-           IF NEWPAGEREQUIRED THEN
-               MOVE PAGECOUNT TO PAGENUM
-               WRITE PRINTLINE FROM PAGEFOOTING AFTER ADVANCING 5 LINES
-               PERFORM PRINTPAGEHEADING
-           END-IF.
-           MOVE IDNUM TO PRNCUSTID.
-           MOVE FIRSTNAME TO PRNFIRSTNAME.
-           MOVE LASTNAME TO PRNLASTNAME.
-           WRITE PRINTLINE FROM CUSTOMER_DETAILLINE AFTER ADVANCING 1 
-           LINE.
-           ADD 1 TO LINECOUNT.
-           READ CUSTOMERFILE 
+           PERFORM CHECKSELECTION.
+           IF SELBYID AND IDNUM > SELENDID THEN
+               SET WS-EOF TO TRUE
+           END-IF.
+           IF NOT WS-EOF AND RECORDINSELECTION THEN
+               IF NOTFIRSTREGION AND REGIONCODE NOT = PREVIOUSREGIONCODE
+                   PERFORM PRINTREGIONSUBTOTAL
+               END-IF
+               IF NEWPAGEREQUIRED THEN
+                   MOVE PAGECOUNT TO PAGENUM
+                   WRITE PRINTLINE FROM PAGEFOOTING AFTER ADVANCING 5
+                   LINES
+                   PERFORM CHECKREPORTSTATUS
+                   PERFORM PRINTPAGEHEADING
+               END-IF
+               MOVE IDNUM TO PRNCUSTID
+               MOVE FIRSTNAME TO PRNFIRSTNAME
+               MOVE LASTNAME TO PRNLASTNAME
+               MOVE ACCTBALANCE TO PRNBALANCE
+               PERFORM CLASSIFYAGING
+               WRITE PRINTLINE FROM CUSTOMER_DETAILLINE AFTER
+               ADVANCING 1 LINE
+               PERFORM CHECKREPORTSTATUS
+               PERFORM WRITECSVRECORD
+               ADD 1 TO LINECOUNT
+               ADD 1 TO RECORDCOUNT
+               ADD 1 TO REGIONSUBCOUNT
+               MOVE REGIONCODE TO PREVIOUSREGIONCODE
+               SET NOTFIRSTREGION TO TRUE
+               ADD 1 TO CHECKPOINTCOUNTER
+               IF CHECKPOINTCOUNTER >= CHECKPOINTINTERVAL THEN
+                   PERFORM WRITECHECKPOINT
+               END-IF
+           END-IF.
+           READ CUSTOMERFILE NEXT RECORD
                AT END SET WS-EOF TO TRUE
-           END-READ. 
+           END-READ.
+           PERFORM CHECKCUSTFILESTATUS.
+           PERFORM CHECKDUPLICATEID.
+           PERFORM CHECKBIRTHDAY.
+
+       PRINTREGIONSUBTOTAL.
+           MOVE PREVIOUSREGIONCODE TO PRNREGIONCODE.
+           MOVE REGIONSUBCOUNT TO PRNREGIONCOUNT.
+           WRITE PRINTLINE FROM REGIONSUBTOTALLINE AFTER
+               ADVANCING 1 LINE.
+           PERFORM CHECKREPORTSTATUS.
+           ADD 1 TO LINECOUNT.
+           MOVE ZERO TO REGIONSUBCOUNT.
+
+       CHECKDUPLICATEID.
+           IF NOT WS-EOF THEN
+               IF NOTFIRSTRECORD AND IDNUM = PREVIOUSID THEN
+                   PERFORM WRITEEXCEPTION
+               END-IF
+               MOVE IDNUM TO PREVIOUSID
+               SET NOTFIRSTRECORD TO TRUE
+           END-IF.
+
+       CHECKBIRTHDAY.
+           IF NOT WS-EOF AND MOB = CURRMONTH THEN
+               ADD 1 TO BIRTHDAYCOUNT
+               MOVE IDNUM TO BDPRNID
+               MOVE FIRSTNAME TO BDPRNFIRST
+               MOVE LASTNAME TO BDPRNLAST
+               MOVE MOB TO BDPRNMOB
+               MOVE DOB TO BDPRNDOB
+               WRITE BIRTHDAYRECORD FROM BIRTHDAYDETAILLINE
+               PERFORM CHECKBIRTHDAYFILESTATUS
+           END-IF.
+
+       WRITECSVRECORD.
+           MOVE ACCTBALANCE TO CSVBALANCE.
+           MOVE SPACE TO CSVLINE.
+           STRING IDNUM                    DELIMITED BY SIZE
+                  ","                      DELIMITED BY SIZE
+                  FUNCTION TRIM(FIRSTNAME) DELIMITED BY SIZE
+                  ","                      DELIMITED BY SIZE
+                  FUNCTION TRIM(LASTNAME)  DELIMITED BY SIZE
+                  ","                      DELIMITED BY SIZE
+                  CSVBALANCE               DELIMITED BY SIZE
+                  ","                      DELIMITED BY SIZE
+                  PRNAGINGCODE             DELIMITED BY SIZE
+                  INTO CSVLINE.
+           WRITE CSVRECORD FROM CSVLINE.
+           PERFORM CHECKCSVSTATUS.
+
+       WRITEEXCEPTION.
+           ADD 1 TO DUPLICATECOUNT.
+           MOVE SPACE TO EXCEPTIONLINE.
+           STRING "DUPLICATE CUSTOMER ID: " IDNUM
+               DELIMITED BY SIZE INTO EXCEPTIONLINE.
+           WRITE EXCEPTIONRECORD FROM EXCEPTIONLINE.
+           PERFORM CHECKEXCEPTIONSTATUS.
+
+       CHECKSELECTION.
+           EVALUATE TRUE
+               WHEN SELBYID
+                   IF IDNUM >= SELSTARTID AND IDNUM <= SELENDID THEN
+                       SET RECORDINSELECTION TO TRUE
+                   ELSE
+                       SET RECORDOUTOFSELECTION TO TRUE
+                   END-IF
+               WHEN SELBYNAME
+                   IF LASTNAME >= SELSTARTNAME AND
+                      LASTNAME <= SELENDNAME THEN
+                       SET RECORDINSELECTION TO TRUE
+                   ELSE
+                       SET RECORDOUTOFSELECTION TO TRUE
+                   END-IF
+               WHEN OTHER
+                   SET RECORDINSELECTION TO TRUE
+           END-EVALUATE.
+
+       CLASSIFYAGING.
+           EVALUATE TRUE
+               WHEN DAYSPASTDUE = 0
+                   MOVE "CURRENT" TO PRNAGINGCODE
+                   ADD 1 TO CURRENTCOUNT
+                   ADD ACCTBALANCE TO CURRENTAMT
+               WHEN DAYSPASTDUE <= 30
+                   MOVE "1-30"    TO PRNAGINGCODE
+                   ADD 1 TO DAYS30COUNT
+                   ADD ACCTBALANCE TO DAYS30AMT
+               WHEN DAYSPASTDUE <= 60
+                   MOVE "31-60"   TO PRNAGINGCODE
+                   ADD 1 TO DAYS60COUNT
+                   ADD ACCTBALANCE TO DAYS60AMT
+               WHEN OTHER
+                   MOVE "61-90+"  TO PRNAGINGCODE
+                   ADD 1 TO DAYS90COUNT
+                   ADD ACCTBALANCE TO DAYS90AMT
+           END-EVALUATE.
+
+       PRINTAGINGSUMMARY.
+           WRITE PRINTLINE FROM AGINGHEADING AFTER ADVANCING 3 LINES.
+           PERFORM CHECKREPORTSTATUS.
+           MOVE "CURRENT"     TO PRNAGINGLABEL.
+           MOVE CURRENTCOUNT  TO PRNAGINGCOUNT.
+           MOVE CURRENTAMT    TO PRNAGINGAMT.
+           WRITE PRINTLINE FROM AGINGDETAILLINE AFTER ADVANCING 2 LINES.
+           PERFORM CHECKREPORTSTATUS.
+           MOVE "1-30 DAYS"   TO PRNAGINGLABEL.
+           MOVE DAYS30COUNT   TO PRNAGINGCOUNT.
+           MOVE DAYS30AMT     TO PRNAGINGAMT.
+           WRITE PRINTLINE FROM AGINGDETAILLINE AFTER ADVANCING 1 LINE.
+           PERFORM CHECKREPORTSTATUS.
+           MOVE "31-60 DAYS"  TO PRNAGINGLABEL.
+           MOVE DAYS60COUNT   TO PRNAGINGCOUNT.
+           MOVE DAYS60AMT     TO PRNAGINGAMT.
+           WRITE PRINTLINE FROM AGINGDETAILLINE AFTER ADVANCING 1 LINE.
+           PERFORM CHECKREPORTSTATUS.
+           MOVE "61-90+ DAYS" TO PRNAGINGLABEL.
+           MOVE DAYS90COUNT   TO PRNAGINGCOUNT.
+           MOVE DAYS90AMT     TO PRNAGINGAMT.
+           WRITE PRINTLINE FROM AGINGDETAILLINE AFTER ADVANCING 1 LINE.
+           PERFORM CHECKREPORTSTATUS.
