@@ -0,0 +1,241 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CUSTMAINT.
+       AUTHOR. WILLIAM-KEISLOHN.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRANSACTIONFILE ASSIGN TO "CustTrans.dat"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FS-TRANSACTIONFILE.
+           SELECT CUSTOMERFILE ASSIGN TO "Customer.dat"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS IDNUM
+           FILE STATUS IS FS-CUSTOMERFILE.
+           SELECT MAINTREPORTFILE ASSIGN TO "CustMaint.rpt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FS-MAINTREPORTFILE.
+       DATA DIVISION.
+       FILE SECTION.
+       FD TRANSACTIONFILE.
+       01 TRANSACTIONRECORD.
+           88 WS-TRANS-EOF VALUE HIGH-VALUE.
+           02 TRANSCODE PIC X(01).
+               88 TRANS-ADD VALUE "A".
+               88 TRANS-CHANGE VALUE "C".
+               88 TRANS-DELETE VALUE "D".
+           02 TRANSIDNUM PIC 9(5).
+           02 TRANSFIRSTNAME PIC X(15).
+           02 TRANSLASTNAME PIC X(15).
+           02 TRANSACCTBALANCE PIC S9(7)V99.
+           02 TRANSDAYSPASTDUE PIC 9(3).
+           02 TRANSDATEOFBIRTH.
+               03 TRANSMOB PIC 99.
+               03 TRANSDOB PIC 99.
+               03 TRANSYOB PIC 9(4).
+           02 TRANSREGIONCODE PIC X(03).
+           02 TRANSSSNUM.
+               03 TRANSSSAREA PIC 999.
+               03 TRANSSSGROUP PIC 99.
+               03 TRANSSSSERIAL PIC 9999.
+
+       FD CUSTOMERFILE.
+       01 CUSTOMERDATA.
+           02 IDNUM PIC 9(5).
+           02 CUSTNAM.
+               03 FIRSTNAME PIC X(15).
+               03 LASTNAME PIC X(15).
+           02 ACCTBALANCE PIC S9(7)V99.
+           02 DAYSPASTDUE PIC 9(3).
+           02 DATEOFBIRTH.
+               03 MOB PIC 99.
+               03 DOB PIC 99.
+               03 YOB PIC 9(4).
+           02 REGIONCODE PIC X(03).
+           02 SSNUM.
+               03 SSAREA PIC 999.
+               03 SSGROUP PIC 99.
+               03 SSSERIAL PIC 9999.
+
+       FD MAINTREPORTFILE.
+       01 MAINTREPORTRECORD PIC X(72).
+
+       WORKING-STORAGE SECTION.
+       01 FS-TRANSACTIONFILE PIC XX VALUE "00".
+       01 FS-CUSTOMERFILE PIC XX VALUE "00".
+       01 FS-MAINTREPORTFILE PIC XX VALUE "00".
+       01 IOERRORFILE PIC X(15) VALUE SPACES.
+       01 IOERRORSTATUS PIC XX VALUE SPACES.
+       01 SSNVALIDFLAG PIC X VALUE "Y".
+           88 SSNISVALID VALUE "Y".
+       01 ADDCOUNT PIC 9(5) VALUE ZERO.
+       01 CHANGECOUNT PIC 9(5) VALUE ZERO.
+       01 DELETECOUNT PIC 9(5) VALUE ZERO.
+       01 REJECTCOUNT PIC 9(5) VALUE ZERO.
+       01 MAINTSUMMARYLINE.
+           02 FILLER PIC X(10) VALUE "ADDED: ".
+           02 PRNADDCOUNT PIC ZZZZ9.
+           02 FILLER PIC X(4) VALUE SPACE.
+           02 FILLER PIC X(10) VALUE "CHANGED: ".
+           02 PRNCHANGECOUNT PIC ZZZZ9.
+           02 FILLER PIC X(4) VALUE SPACE.
+           02 FILLER PIC X(10) VALUE "DELETED: ".
+           02 PRNDELETECOUNT PIC ZZZZ9.
+           02 FILLER PIC X(4) VALUE SPACE.
+           02 FILLER PIC X(10) VALUE "REJECTED: ".
+           02 PRNREJECTCOUNT PIC ZZZZ9.
+
+       PROCEDURE DIVISION.
+       OPEN INPUT TRANSACTIONFILE.
+       PERFORM CHECKTRANSFILESTATUS.
+       OPEN I-O CUSTOMERFILE.
+       PERFORM CHECKCUSTFILESTATUS.
+       OPEN OUTPUT MAINTREPORTFILE.
+       PERFORM CHECKREPORTSTATUS.
+       READ TRANSACTIONFILE
+           AT END SET WS-TRANS-EOF TO TRUE
+       END-READ.
+       PERFORM CHECKTRANSFILESTATUS.
+       PERFORM PROCESSONETRANSACTION UNTIL WS-TRANS-EOF.
+       MOVE ADDCOUNT TO PRNADDCOUNT.
+       MOVE CHANGECOUNT TO PRNCHANGECOUNT.
+       MOVE DELETECOUNT TO PRNDELETECOUNT.
+       MOVE REJECTCOUNT TO PRNREJECTCOUNT.
+       WRITE MAINTREPORTRECORD FROM MAINTSUMMARYLINE.
+       PERFORM CHECKREPORTSTATUS.
+       CLOSE TRANSACTIONFILE, CUSTOMERFILE, MAINTREPORTFILE.
+       GOBACK.
+
+       PROCESSONETRANSACTION.
+           EVALUATE TRUE
+               WHEN TRANS-ADD
+                   PERFORM ADDCUSTOMER
+               WHEN TRANS-CHANGE
+                   PERFORM CHANGECUSTOMER
+               WHEN TRANS-DELETE
+                   PERFORM DELETECUSTOMER
+               WHEN OTHER
+                   PERFORM REJECTTRANSACTION
+           END-EVALUATE.
+           READ TRANSACTIONFILE
+               AT END SET WS-TRANS-EOF TO TRUE
+           END-READ.
+           PERFORM CHECKTRANSFILESTATUS.
+
+       ADDCUSTOMER.
+           CALL "SSNVALIDATE" USING TRANSSSNUM, SSNVALIDFLAG.
+           IF SSNISVALID THEN
+               MOVE TRANSIDNUM TO IDNUM
+               MOVE TRANSFIRSTNAME TO FIRSTNAME
+               MOVE TRANSLASTNAME TO LASTNAME
+               MOVE TRANSACCTBALANCE TO ACCTBALANCE
+               MOVE TRANSDAYSPASTDUE TO DAYSPASTDUE
+               MOVE TRANSDATEOFBIRTH TO DATEOFBIRTH
+               MOVE TRANSREGIONCODE TO REGIONCODE
+               MOVE TRANSSSNUM TO SSNUM
+               WRITE CUSTOMERDATA
+                   INVALID KEY
+                       PERFORM REJECTDUPLICATEID
+                   NOT INVALID KEY
+                       ADD 1 TO ADDCOUNT
+               END-WRITE
+           ELSE
+               PERFORM REJECTBADSSN
+           END-IF.
+
+       CHANGECUSTOMER.
+           MOVE TRANSIDNUM TO IDNUM.
+           READ CUSTOMERFILE
+               INVALID KEY
+                   PERFORM REJECTNOTFOUND
+               NOT INVALID KEY
+                   CALL "SSNVALIDATE" USING TRANSSSNUM, SSNVALIDFLAG
+                   IF SSNISVALID THEN
+                       MOVE TRANSFIRSTNAME TO FIRSTNAME
+                       MOVE TRANSLASTNAME TO LASTNAME
+                       MOVE TRANSACCTBALANCE TO ACCTBALANCE
+                       MOVE TRANSDAYSPASTDUE TO DAYSPASTDUE
+                       MOVE TRANSDATEOFBIRTH TO DATEOFBIRTH
+                       MOVE TRANSREGIONCODE TO REGIONCODE
+                       MOVE TRANSSSNUM TO SSNUM
+                       REWRITE CUSTOMERDATA
+                           INVALID KEY
+                               PERFORM REJECTNOTFOUND
+                           NOT INVALID KEY
+                               ADD 1 TO CHANGECOUNT
+                       END-REWRITE
+                   ELSE
+                       PERFORM REJECTBADSSN
+                   END-IF
+           END-READ.
+
+       DELETECUSTOMER.
+           MOVE TRANSIDNUM TO IDNUM.
+           DELETE CUSTOMERFILE
+               INVALID KEY
+                   PERFORM REJECTNOTFOUND
+               NOT INVALID KEY
+                   ADD 1 TO DELETECOUNT
+           END-DELETE.
+
+       REJECTDUPLICATEID.
+           MOVE SPACES TO MAINTREPORTRECORD.
+           STRING "REJECTED - DUPLICATE ID " TRANSIDNUM
+               DELIMITED BY SIZE INTO MAINTREPORTRECORD.
+           WRITE MAINTREPORTRECORD.
+           PERFORM CHECKREPORTSTATUS.
+           ADD 1 TO REJECTCOUNT.
+
+       REJECTBADSSN.
+           MOVE SPACES TO MAINTREPORTRECORD.
+           STRING "REJECTED - INVALID SSN FOR ID " TRANSIDNUM
+               DELIMITED BY SIZE INTO MAINTREPORTRECORD.
+           WRITE MAINTREPORTRECORD.
+           PERFORM CHECKREPORTSTATUS.
+           ADD 1 TO REJECTCOUNT.
+
+       REJECTNOTFOUND.
+           MOVE SPACES TO MAINTREPORTRECORD.
+           STRING "REJECTED - ID NOT FOUND " TRANSIDNUM
+               DELIMITED BY SIZE INTO MAINTREPORTRECORD.
+           WRITE MAINTREPORTRECORD.
+           PERFORM CHECKREPORTSTATUS.
+           ADD 1 TO REJECTCOUNT.
+
+       REJECTTRANSACTION.
+           MOVE SPACES TO MAINTREPORTRECORD.
+           STRING "REJECTED - INVALID TRANSACTION CODE " TRANSCODE
+               " FOR ID " TRANSIDNUM
+               DELIMITED BY SIZE INTO MAINTREPORTRECORD.
+           WRITE MAINTREPORTRECORD.
+           PERFORM CHECKREPORTSTATUS.
+           ADD 1 TO REJECTCOUNT.
+
+       CHECKTRANSFILESTATUS.
+           IF FS-TRANSACTIONFILE NOT = "00" AND
+               FS-TRANSACTIONFILE NOT = "10" THEN
+               MOVE "TRANSACTIONFILE" TO IOERRORFILE
+               MOVE FS-TRANSACTIONFILE TO IOERRORSTATUS
+               PERFORM FILEERRORROUTINE
+           END-IF.
+
+       CHECKCUSTFILESTATUS.
+           IF FS-CUSTOMERFILE NOT = "00" THEN
+               MOVE "CUSTOMERFILE" TO IOERRORFILE
+               MOVE FS-CUSTOMERFILE TO IOERRORSTATUS
+               PERFORM FILEERRORROUTINE
+           END-IF.
+
+       CHECKREPORTSTATUS.
+           IF FS-MAINTREPORTFILE NOT = "00" THEN
+               MOVE "MAINTREPORTFILE" TO IOERRORFILE
+               MOVE FS-MAINTREPORTFILE TO IOERRORSTATUS
+               PERFORM FILEERRORROUTINE
+           END-IF.
+
+       FILEERRORROUTINE.
+           DISPLAY "I/O ERROR ON " IOERRORFILE " STATUS " IOERRORSTATUS
+               " AT RECORD " TRANSIDNUM.
+           CLOSE TRANSACTIONFILE, CUSTOMERFILE, MAINTREPORTFILE.
+           STOP RUN.
