@@ -11,6 +11,11 @@
        01 JustNums PIC 9(4) VALUE 1234.
        01 SignedInt PIC S9(4) VALUE -1234.
        01 PayCheck PIC 9(4)V99 VALUE ZEROS.
+       01 Hours PIC 9(3)V99 VALUE ZEROS.
+       01 PayRate PIC 9(3)V99 VALUE ZEROS.
+       01 GrossPay PIC 9(5)V99 VALUE ZEROS.
+       01 TaxRate PIC V99 VALUE .15.
+       01 TaxWithholding PIC 9(5)V99 VALUE ZEROS.
        01 Customer.
            02 Ident PIC 9(3).
            02 CustName PIC X(20).
@@ -30,7 +35,13 @@
        move "123" to SampleData.
        move 123 to SampleData.
        display SampleData.
-       display PayCheck.
+
+       Move 40.0 to Hours.
+       Move 15.50 to PayRate.
+       Perform Payroll.
+       display "Gross Pay: " GrossPay.
+       display "Tax Withheld: " TaxWithholding.
+       display "Net Pay: " PayCheck.
        move "123Bob Smith           12211974" To Customer.
        display CustName
        display MOB "/" DOB "/" YOB.
@@ -78,3 +89,8 @@
        display Ans.
 
        Stop Run.
+
+       Payroll.
+           Compute GrossPay = Hours * PayRate.
+           Compute TaxWithholding rounded = GrossPay * TaxRate.
+           Compute PayCheck = GrossPay - TaxWithholding.
