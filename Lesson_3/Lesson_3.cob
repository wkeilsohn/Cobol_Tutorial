@@ -5,14 +5,23 @@
        CONFIGURATION SECTION.
        SPECIAL-NAMES.
            CLASS PassingScore IS "A" THRU "C", "D".
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AgeExceptionFile ASSIGN TO "AgeExcept.rpt"
+               ORGANIZATION IS LINE SEQUENTIAL.
        DATA DIVISION.
+       FILE SECTION.
+       FD AgeExceptionFile.
+       01 AgeExceptionRecord PIC X(40).
        WORKING-STORAGE SECTION.
-       01 Age PIC 99 VALUE 0.
+       01 Age PIC 999 VALUE 0.
        01 Grade PIC 99 VALUE 0.
        01 Score PIC X(1) VALUE "B".
        01 CanVoteFlag PIC 99 VALUE 0.
            88 CanVote VALUE 1.
            88 CantVote VALUE 0.
+       01 AgeValidFlag PIC X VALUE "Y".
+           88 AgeIsValid VALUE "Y".
        01 TestNumber PIC X.
            88 IsPrime VALUE "1", "3", "5", "7".
            88 IsOdd VALUE "1", "3", "5", "7", "9".
@@ -21,26 +30,39 @@
            88 ANumber VALUE "0" THRU "9".
 
        PROCEDURE DIVISION.
+       OPEN OUTPUT AgeExceptionFile.
        DISPLAY "Enter Age: " WITH NO ADVANCING.
        ACCEPT Age.
-       IF Age >= 18 THEN
-           DISPLAY "You can vote."
-       ELSE
-           DISPLAY "You can not vote." 
+       MOVE "Y" TO AgeValidFlag.
+       IF Age NOT NUMERIC OR Age > 120
+           MOVE "N" TO AgeValidFlag
+           DISPLAY "Invalid age entered - see exception list."
+           MOVE SPACES TO AgeExceptionRecord
+           STRING "INVALID AGE: " Age
+               DELIMITED BY SIZE INTO AgeExceptionRecord
+           WRITE AgeExceptionRecord
        END-IF.
+       CLOSE AgeExceptionFile.
+       IF AgeIsValid THEN
+           IF Age >= 18 THEN
+               DISPLAY "You can vote."
+           ELSE
+               DISPLAY "You can not vote."
+           END-IF
 
-       IF Age LESS THAN 5 THEN
-           DISPLAY "Stay Home"
-       END-IF.
-       IF Age = 5 THEN
-           DISPLAY "Go to Kindergarten"
-       END-IF.
-       IF Age > 5 AND Age < 18 THEN
-           COMPUTE Grade = Age - 5
-           DISPLAY "Go to Grade " Grade
-       END-IF.
-       IF Age GREATER THAN OR EQUAL TO 18 THEN
-           DISPLAY "Go to college"
+           IF Age LESS THAN 5 THEN
+               DISPLAY "Stay Home"
+           END-IF
+           IF Age = 5 THEN
+               DISPLAY "Go to Kindergarten"
+           END-IF
+           IF Age > 5 AND Age < 18 THEN
+               COMPUTE Grade = Age - 5
+               DISPLAY "Go to Grade " Grade
+           END-IF
+           IF Age GREATER THAN OR EQUAL TO 18 THEN
+               DISPLAY "Go to college"
+           END-IF
        END-IF.
 
        IF Score IS PassingScore THEN
@@ -53,10 +75,12 @@
            DISPLAY "Not a Number"
        END-IF.
 
-       IF Age > 18 THEN
-           SET CanVote TO TRUE
-       ELSE
-           SET CantVote TO TRUE
+       IF AgeIsValid THEN
+           IF Age > 18 THEN
+               SET CanVote TO TRUE
+           ELSE
+               SET CantVote TO TRUE
+           END-IF
        END-IF.
 
        DISPLAY "Vote: " CanVoteFlag.
