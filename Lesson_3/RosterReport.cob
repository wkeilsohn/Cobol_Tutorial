@@ -0,0 +1,130 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. AGEROSTER.
+       AUTHOR. WILLIAM-KEILSOHN.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           CLASS PassingScore IS "A" THRU "C", "D".
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PersonFile ASSIGN TO "person.dat"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT RosterFile ASSIGN TO "Roster3.rpt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD PersonFile.
+       01 PersonRecord.
+           02 PersonName PIC X(20).
+           02 PersonAge PIC 999.
+           02 PersonScore PIC X(01).
+       FD RosterFile.
+       01 PrintLine PIC X(60).
+       WORKING-STORAGE SECTION.
+       01 PersonEofFlag PIC X VALUE "N".
+           88 PersonAtEof VALUE "Y".
+       01 ComputedGrade PIC 99 VALUE ZERO.
+       01 GradeRosterCount PIC 9(05) VALUE ZERO.
+       01 VoterRosterCount PIC 9(05) VALUE ZERO.
+       01 CollegeRosterCount PIC 9(05) VALUE ZERO.
+       01 DetailLine.
+           02 DetailName PIC X(20).
+           02 FILLER PIC X(02) VALUE SPACES.
+           02 DetailAge PIC ZZ9.
+           02 FILLER PIC X(02) VALUE SPACES.
+           02 DetailExtra PIC X(20).
+       01 CountLine PIC X(30).
+
+       PROCEDURE DIVISION.
+       OPEN OUTPUT RosterFile.
+       PERFORM PrintGradeRoster.
+       PERFORM PrintVoterRoster.
+       PERFORM PrintCollegeRoster.
+       CLOSE RosterFile.
+       GOBACK.
+
+       PrintGradeRoster.
+           MOVE "BY-GRADE ROSTER" TO PrintLine.
+           WRITE PrintLine.
+           MOVE ZERO TO GradeRosterCount.
+           OPEN INPUT PersonFile.
+           MOVE "N" TO PersonEofFlag.
+           PERFORM ReadOnePerson.
+           PERFORM PrintOneGradeLine UNTIL PersonAtEof.
+           CLOSE PersonFile.
+           MOVE SPACES TO CountLine.
+           STRING "STUDENTS ON ROSTER: " GradeRosterCount
+               DELIMITED BY SIZE INTO CountLine.
+           MOVE CountLine TO PrintLine.
+           WRITE PrintLine.
+
+       PrintOneGradeLine.
+           IF PersonAge > 5 AND PersonAge < 18
+               COMPUTE ComputedGrade = PersonAge - 5
+               MOVE PersonName TO DetailName
+               MOVE PersonAge TO DetailAge
+               MOVE SPACES TO DetailExtra
+               STRING "GRADE " ComputedGrade
+                   DELIMITED BY SIZE INTO DetailExtra
+               MOVE DetailLine TO PrintLine
+               WRITE PrintLine
+               ADD 1 TO GradeRosterCount
+           END-IF.
+           PERFORM ReadOnePerson.
+
+       PrintVoterRoster.
+           MOVE "VOTER-ELIGIBLE ROSTER" TO PrintLine.
+           WRITE PrintLine.
+           MOVE ZERO TO VoterRosterCount.
+           OPEN INPUT PersonFile.
+           MOVE "N" TO PersonEofFlag.
+           PERFORM ReadOnePerson.
+           PERFORM PrintOneVoterLine UNTIL PersonAtEof.
+           CLOSE PersonFile.
+           MOVE SPACES TO CountLine.
+           STRING "VOTERS ON ROSTER: " VoterRosterCount
+               DELIMITED BY SIZE INTO CountLine.
+           MOVE CountLine TO PrintLine.
+           WRITE PrintLine.
+
+       PrintOneVoterLine.
+           IF PersonAge >= 18
+               MOVE PersonName TO DetailName
+               MOVE PersonAge TO DetailAge
+               MOVE "CAN VOTE" TO DetailExtra
+               MOVE DetailLine TO PrintLine
+               WRITE PrintLine
+               ADD 1 TO VoterRosterCount
+           END-IF.
+           PERFORM ReadOnePerson.
+
+       PrintCollegeRoster.
+           MOVE "COLLEGE-ELIGIBLE ROSTER" TO PrintLine.
+           WRITE PrintLine.
+           MOVE ZERO TO CollegeRosterCount.
+           OPEN INPUT PersonFile.
+           MOVE "N" TO PersonEofFlag.
+           PERFORM ReadOnePerson.
+           PERFORM PrintOneCollegeLine UNTIL PersonAtEof.
+           CLOSE PersonFile.
+           MOVE SPACES TO CountLine.
+           STRING "COLLEGE ELIGIBLE: " CollegeRosterCount
+               DELIMITED BY SIZE INTO CountLine.
+           MOVE CountLine TO PrintLine.
+           WRITE PrintLine.
+
+       PrintOneCollegeLine.
+           IF PersonAge >= 18 AND PersonScore IS PassingScore
+               MOVE PersonName TO DetailName
+               MOVE PersonAge TO DetailAge
+               MOVE "PASSING" TO DetailExtra
+               MOVE DetailLine TO PrintLine
+               WRITE PrintLine
+               ADD 1 TO CollegeRosterCount
+           END-IF.
+           PERFORM ReadOnePerson.
+
+       ReadOnePerson.
+           READ PersonFile
+               AT END SET PersonAtEof TO TRUE
+           END-READ.
