@@ -0,0 +1,109 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. GPACALCULATOR.
+       AUTHOR. WILLIAM-KEILSOHN.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           CLASS PassingScore IS "A" THRU "C", "D".
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT StudentScoreFile ASSIGN TO "scores.dat"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT GpaReportFile ASSIGN TO "Gpa.rpt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD StudentScoreFile.
+       01 StudentRecord.
+           02 StudentName PIC X(20).
+           02 CourseTable OCCURS 4 TIMES.
+               03 CourseScore PIC X(01).
+               03 CourseCredits PIC 9V9.
+       FD GpaReportFile.
+       01 GpaPrintLine PIC X(50).
+       WORKING-STORAGE SECTION.
+       01 StudentEofFlag PIC X VALUE "N".
+           88 StudentAtEof VALUE "Y".
+       01 CourseIndex PIC 9 VALUE ZERO.
+       01 CourseGradePoint PIC 9V9 VALUE ZERO.
+       01 TotalQualityPoints PIC 999V99 VALUE ZERO.
+       01 TotalCreditHours PIC 99V9 VALUE ZERO.
+       01 StudentGpa PIC 9V99 VALUE ZERO.
+       01 StudentPassFlag PIC X VALUE "Y".
+           88 StudentPassed VALUE "Y".
+       01 PassCount PIC 9(05) VALUE ZERO.
+       01 FailCount PIC 9(05) VALUE ZERO.
+       01 GpaDetailLine.
+           02 GpaDetailName PIC X(20).
+           02 FILLER PIC X(02) VALUE SPACES.
+           02 GpaDetailLabel PIC X(05) VALUE "GPA: ".
+           02 GpaDetailValue PIC 9.99.
+           02 FILLER PIC X(02) VALUE SPACES.
+           02 GpaDetailResult PIC X(04).
+
+       PROCEDURE DIVISION.
+       OPEN INPUT StudentScoreFile.
+       OPEN OUTPUT GpaReportFile.
+       PERFORM ReadOneStudent.
+       PERFORM ProcessOneStudent UNTIL StudentAtEof.
+       MOVE SPACES TO GpaPrintLine.
+       STRING "PASSED: " PassCount "  FAILED: " FailCount
+           DELIMITED BY SIZE INTO GpaPrintLine.
+       WRITE GpaPrintLine.
+       CLOSE StudentScoreFile.
+       CLOSE GpaReportFile.
+       GOBACK.
+
+       ProcessOneStudent.
+           MOVE ZERO TO TotalQualityPoints.
+           MOVE ZERO TO TotalCreditHours.
+           MOVE "Y" TO StudentPassFlag.
+           PERFORM ScoreOneCourse VARYING CourseIndex
+               FROM 1 BY 1 UNTIL CourseIndex > 4.
+           IF TotalCreditHours > ZERO
+               COMPUTE StudentGpa ROUNDED =
+                   TotalQualityPoints / TotalCreditHours
+           ELSE
+               MOVE ZERO TO StudentGpa
+           END-IF.
+           MOVE StudentName TO GpaDetailName.
+           MOVE StudentGpa TO GpaDetailValue.
+           IF StudentPassed
+               MOVE "PASS" TO GpaDetailResult
+           ELSE
+               MOVE "FAIL" TO GpaDetailResult
+           END-IF.
+           MOVE GpaDetailLine TO GpaPrintLine.
+           WRITE GpaPrintLine.
+           IF StudentPassed
+               ADD 1 TO PassCount
+           ELSE
+               ADD 1 TO FailCount
+           END-IF.
+           PERFORM ReadOneStudent.
+
+       ScoreOneCourse.
+           EVALUATE TRUE
+               WHEN CourseScore (CourseIndex) = "A"
+                   MOVE 4.0 TO CourseGradePoint
+               WHEN CourseScore (CourseIndex) = "B"
+                   MOVE 3.0 TO CourseGradePoint
+               WHEN CourseScore (CourseIndex) = "C"
+                   MOVE 2.0 TO CourseGradePoint
+               WHEN CourseScore (CourseIndex) = "D"
+                   MOVE 1.0 TO CourseGradePoint
+               WHEN OTHER
+                   MOVE 0.0 TO CourseGradePoint
+           END-EVALUATE.
+           IF CourseScore (CourseIndex) IS NOT PassingScore
+               MOVE "N" TO StudentPassFlag
+           END-IF.
+           COMPUTE TotalQualityPoints =
+               TotalQualityPoints +
+               (CourseGradePoint * CourseCredits (CourseIndex)).
+           ADD CourseCredits (CourseIndex) TO TotalCreditHours.
+
+       ReadOneStudent.
+           READ StudentScoreFile
+               AT END SET StudentAtEof TO TRUE
+           END-READ.
