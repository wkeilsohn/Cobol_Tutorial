@@ -0,0 +1,151 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ROSTERREPORT.
+       AUTHOR. WILLIAM-KEILSOHN.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT STUDENTFILE ASSIGN TO "student2.dat"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FS-STUDENTFILE.
+           SELECT ROSTERFILE ASSIGN TO "Roster.rpt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FS-ROSTERFILE.
+       DATA DIVISION.
+       FILE SECTION.
+       FD STUDENTFILE.
+       01 STUDENTDATA.
+           88 WS-EOF VALUE HIGH-VALUE.
+           02 IDNUM PIC 9(07).
+           02 SECTCODE PIC X(02).
+           02 STUDNAME PIC X(10).
+
+       FD ROSTERFILE.
+       01 PRINTLINE PIC X(44).
+
+       WORKING-STORAGE SECTION.
+       01 FS-STUDENTFILE PIC XX VALUE "00".
+       01 FS-ROSTERFILE PIC XX VALUE "00".
+       01 IOERRORFILE PIC X(12) VALUE SPACES.
+       01 IOERRORSTATUS PIC XX VALUE SPACES.
+       01 LINECOUNT PIC 99 VALUE ZERO.
+           88 NEWPAGEREQUIRED VALUE 40 THRU 99.
+       01 PAGECOUNT PIC 9(3) VALUE ZERO.
+       01 RECORDCOUNT PIC 9(5) VALUE ZERO.
+       01 SECTIONSUBCOUNT PIC 9(5) VALUE ZERO.
+       01 PREVIOUSSECTCODE PIC X(02) VALUE SPACES.
+       01 FIRSTSECTIONFLAG PIC X VALUE "N".
+           88 NOTFIRSTSECTION VALUE "Y".
+
+       01 PAGEHEADING.
+           02 FILLER PIC X(14) VALUE "STUDENT ROSTER".
+       01 PAGEFOOTING.
+           02 FILLER PIC X(15) VALUE SPACE.
+           02 FILLER PIC X(7) VALUE "PAGE: ".
+           02 PAGENUM PIC Z9.
+       01 HEADS PIC X(40) VALUE
+           "SECT   ID_NUMBER    STUDENT_NAME".
+       01 STUDENT_DETAILLINE.
+           02 FILLER PIC X VALUE SPACE.
+           02 PRNSECTCODE PIC X(02).
+           02 FILLER PIC X(3) VALUE SPACE.
+           02 PRNIDNUM PIC 9(07).
+           02 FILLER PIC X(4) VALUE SPACE.
+           02 PRNSTUDNAME PIC X(10).
+       01 SECTIONSUBTOTALLINE.
+           02 FILLER PIC X(4) VALUE SPACE.
+           02 FILLER PIC X(08) VALUE "SECTION ".
+           02 PRNSUBSECTCODE PIC X(02).
+           02 FILLER PIC X(11) VALUE " SUBTOTAL: ".
+           02 PRNSUBSECTCOUNT PIC ZZZZ9.
+       01 REPORTFOOTING PIC X(13) VALUE "END OF ROSTER".
+       01 TOTALLINE.
+           02 FILLER PIC X(25) VALUE "TOTAL STUDENTS PRINTED: ".
+           02 PRNRECORDCOUNT PIC ZZZZ9.
+
+       PROCEDURE DIVISION.
+       OPEN INPUT STUDENTFILE.
+       PERFORM CHECKSTUDENTFILESTATUS.
+       OPEN OUTPUT ROSTERFILE.
+       PERFORM CHECKROSTERSTATUS.
+       READ STUDENTFILE
+           AT END SET WS-EOF TO TRUE
+       END-READ.
+       PERFORM CHECKSTUDENTFILESTATUS.
+       PERFORM PRINTPAGEHEADING.
+       PERFORM PRINTREPORTBODY UNTIL WS-EOF.
+       IF NOTFIRSTSECTION AND SECTIONSUBCOUNT > ZERO
+           PERFORM PRINTSECTIONSUBTOTAL
+       END-IF.
+       WRITE PRINTLINE FROM REPORTFOOTING AFTER ADVANCING 3 LINES.
+       PERFORM CHECKROSTERSTATUS.
+       MOVE RECORDCOUNT TO PRNRECORDCOUNT.
+       WRITE PRINTLINE FROM TOTALLINE AFTER ADVANCING 2 LINES.
+       PERFORM CHECKROSTERSTATUS.
+       CLOSE STUDENTFILE, ROSTERFILE.
+       GOBACK.
+
+       PRINTPAGEHEADING.
+           WRITE PRINTLINE FROM PAGEHEADING AFTER ADVANCING PAGE.
+           PERFORM CHECKROSTERSTATUS.
+           WRITE PRINTLINE FROM HEADS AFTER ADVANCING 3 LINES.
+           PERFORM CHECKROSTERSTATUS.
+           MOVE 3 TO LINECOUNT.
+           ADD 1 TO PAGECOUNT.
+
+       PRINTREPORTBODY.
+           IF NOTFIRSTSECTION AND SECTCODE NOT = PREVIOUSSECTCODE
+               PERFORM PRINTSECTIONSUBTOTAL
+           END-IF.
+           IF NEWPAGEREQUIRED THEN
+               MOVE PAGECOUNT TO PAGENUM
+               WRITE PRINTLINE FROM PAGEFOOTING AFTER
+                   ADVANCING 5 LINES
+               PERFORM CHECKROSTERSTATUS
+               PERFORM PRINTPAGEHEADING
+           END-IF.
+           MOVE SECTCODE TO PRNSECTCODE.
+           MOVE IDNUM TO PRNIDNUM.
+           MOVE STUDNAME TO PRNSTUDNAME.
+           WRITE PRINTLINE FROM STUDENT_DETAILLINE AFTER
+               ADVANCING 1 LINE.
+           PERFORM CHECKROSTERSTATUS.
+           ADD 1 TO LINECOUNT.
+           ADD 1 TO RECORDCOUNT.
+           ADD 1 TO SECTIONSUBCOUNT.
+           MOVE SECTCODE TO PREVIOUSSECTCODE.
+           SET NOTFIRSTSECTION TO TRUE.
+           READ STUDENTFILE
+               AT END SET WS-EOF TO TRUE
+           END-READ.
+           PERFORM CHECKSTUDENTFILESTATUS.
+
+       PRINTSECTIONSUBTOTAL.
+           MOVE PREVIOUSSECTCODE TO PRNSUBSECTCODE.
+           MOVE SECTIONSUBCOUNT TO PRNSUBSECTCOUNT.
+           WRITE PRINTLINE FROM SECTIONSUBTOTALLINE AFTER
+               ADVANCING 1 LINE.
+           PERFORM CHECKROSTERSTATUS.
+           ADD 1 TO LINECOUNT.
+           MOVE ZERO TO SECTIONSUBCOUNT.
+
+       CHECKSTUDENTFILESTATUS.
+           IF FS-STUDENTFILE NOT = "00" AND FS-STUDENTFILE NOT = "10"
+               THEN
+               MOVE "STUDENTFILE" TO IOERRORFILE
+               MOVE FS-STUDENTFILE TO IOERRORSTATUS
+               PERFORM FILEERRORROUTINE
+           END-IF.
+
+       CHECKROSTERSTATUS.
+           IF FS-ROSTERFILE NOT = "00" THEN
+               MOVE "ROSTERFILE" TO IOERRORFILE
+               MOVE FS-ROSTERFILE TO IOERRORSTATUS
+               PERFORM FILEERRORROUTINE
+           END-IF.
+
+       FILEERRORROUTINE.
+           DISPLAY "I/O ERROR ON " IOERRORFILE " STATUS " IOERRORSTATUS
+               " AT RECORD " RECORDCOUNT.
+           CLOSE STUDENTFILE, ROSTERFILE.
+           STOP RUN.
