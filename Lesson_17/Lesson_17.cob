@@ -9,25 +9,102 @@
                ORGANIZATION IS LINE SEQUENTIAL.
            SELECT SORTEDFILE ASSIGN TO "student2.dat"
                ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT REJECTFILE ASSIGN TO "student.rej"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT DUPFILE ASSIGN TO "student.dup"
+               ORGANIZATION IS LINE SEQUENTIAL.
        DATA DIVISION.
        FILE SECTION.
        FD ORGFILE.
        01 STUDDAT.
-           02 IDNUM PIC 9.
+           02 IDNUM PIC 9(07).
+           02 SECTCODE PIC X(02).
            02 STUDNAME PIC X(10).
        SD WORKFILE.
        01 WSTUDDAT.
-           02 WIDNUM PIC 9.
+           02 WIDNUM PIC 9(07).
+           02 WSECTCODE PIC X(02).
            02 WSTUDNAME PIC X(10).
        FD SORTEDFILE.
        01 SSTUDDAT.
-           02 SIDNUM PIC 9.
+           02 SIDNUM PIC 9(07).
+           02 SSECTCODE PIC X(02).
            02 SSTUDNAME PIC X(10).
+       FD REJECTFILE.
+       01 REJECTDAT.
+           02 REJIDNUM PIC 9(07).
+           02 REJSECTCODE PIC X(02).
+           02 REJSTUDNAME PIC X(10).
+       FD DUPFILE.
+       01 DUPRECORD PIC X(32).
        WORKING-STORAGE SECTION.
+       01 ORGEOFFLAG PIC X VALUE "N".
+           88 ORGATEOF VALUE "Y".
+       01 SORTEOFFLAG PIC X VALUE "N".
+           88 SORTATEOF VALUE "Y".
+       01 FIRSTOUTFLAG PIC X VALUE "Y".
+           88 FIRSTOUTRECORD VALUE "Y".
+       01 PREVIOUSSECTCODE PIC X(02) VALUE SPACES.
+       01 PREVIOUSIDNUM PIC 9(07) VALUE ZERO.
 
        PROCEDURE DIVISION.
-       SORT WORKFILE ON ASCENDING KEY SIDNUM
-           USING ORGFILE
-           GIVING SORTEDFILE.
+       SORT WORKFILE ON ASCENDING KEY WSECTCODE WIDNUM
+           INPUT PROCEDURE IS SCREENSTUDENTRECORDS
+           OUTPUT PROCEDURE IS WRITESTUDENTRECORDS.
+
+       GOBACK.
+
+       SCREENSTUDENTRECORDS.
+           OPEN INPUT ORGFILE.
+           OPEN OUTPUT REJECTFILE.
+           READ ORGFILE
+               AT END SET ORGATEOF TO TRUE
+           END-READ.
+           PERFORM SCREENONESTUDENT UNTIL ORGATEOF.
+           CLOSE ORGFILE.
+           CLOSE REJECTFILE.
+
+       SCREENONESTUDENT.
+           IF STUDNAME = SPACES OR IDNUM = ZERO
+               MOVE IDNUM TO REJIDNUM
+               MOVE SECTCODE TO REJSECTCODE
+               MOVE STUDNAME TO REJSTUDNAME
+               WRITE REJECTDAT
+           ELSE
+               MOVE IDNUM TO WIDNUM
+               MOVE SECTCODE TO WSECTCODE
+               MOVE STUDNAME TO WSTUDNAME
+               RELEASE WSTUDDAT
+           END-IF.
+           READ ORGFILE
+               AT END SET ORGATEOF TO TRUE
+           END-READ.
+
+       WRITESTUDENTRECORDS.
+           OPEN OUTPUT SORTEDFILE.
+           OPEN OUTPUT DUPFILE.
+           RETURN WORKFILE
+               AT END SET SORTATEOF TO TRUE
+           END-RETURN.
+           PERFORM WRITEONESTUDENT UNTIL SORTATEOF.
+           CLOSE SORTEDFILE.
+           CLOSE DUPFILE.
 
-       STOP RUN.
+       WRITEONESTUDENT.
+           MOVE WIDNUM TO SIDNUM.
+           MOVE WSECTCODE TO SSECTCODE.
+           MOVE WSTUDNAME TO SSTUDNAME.
+           WRITE SSTUDDAT.
+           IF NOT FIRSTOUTRECORD
+               AND WSECTCODE = PREVIOUSSECTCODE
+               AND WIDNUM = PREVIOUSIDNUM
+               STRING "DUPLICATE ID " WIDNUM " SECTION " WSECTCODE
+                   DELIMITED BY SIZE INTO DUPRECORD
+               WRITE DUPRECORD
+           END-IF.
+           MOVE WSECTCODE TO PREVIOUSSECTCODE.
+           MOVE WIDNUM TO PREVIOUSIDNUM.
+           MOVE "N" TO FIRSTOUTFLAG.
+           RETURN WORKFILE
+               AT END SET SORTATEOF TO TRUE
+           END-RETURN.
