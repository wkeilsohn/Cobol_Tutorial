@@ -0,0 +1,43 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. STUDENTMERGE.
+       AUTHOR. WILLIAM-KEILSOHN.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT MERGEFILE ASSIGN TO "merge.tmp".
+           SELECT MASTERFILE ASSIGN TO "student2.dat"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT TRANSFERFILE ASSIGN TO "transfer.dat"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT COMBINEDFILE ASSIGN TO "student3.dat"
+               ORGANIZATION IS LINE SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       SD MERGEFILE.
+       01 MSTUDDAT.
+           02 MIDNUM PIC 9(07).
+           02 MSECTCODE PIC X(02).
+           02 MSTUDNAME PIC X(10).
+       FD MASTERFILE.
+       01 MASTSTUDDAT.
+           02 MASTIDNUM PIC 9(07).
+           02 MASTSECTCODE PIC X(02).
+           02 MASTSTUDNAME PIC X(10).
+       FD TRANSFERFILE.
+       01 TRANSTUDDAT.
+           02 TRANSIDNUM PIC 9(07).
+           02 TRANSSECTCODE PIC X(02).
+           02 TRANSTUDNAME PIC X(10).
+       FD COMBINEDFILE.
+       01 COMBSTUDDAT.
+           02 COMBIDNUM PIC 9(07).
+           02 COMBSECTCODE PIC X(02).
+           02 COMBSTUDNAME PIC X(10).
+       WORKING-STORAGE SECTION.
+
+       PROCEDURE DIVISION.
+       MERGE MERGEFILE ON ASCENDING KEY MSECTCODE MIDNUM
+           USING MASTERFILE, TRANSFERFILE
+           GIVING COMBINEDFILE.
+
+       STOP RUN.
